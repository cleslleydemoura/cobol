@@ -0,0 +1,23 @@
+000010*-----------------------------------------------------------
+000020* TRANJRNL.CPY
+000030* RECORD LAYOUT FOR THE ACCOUNT TRANSACTION JOURNAL FILE.
+000040* ONE RECORD PER POSTED MOVEMENT (DEPOSITO, SAQUE, JUROS).
+000050* RECORDS ARE APPENDED IN THE ORDER THEY ARE POSTED.
+000060* USED BY BNCDM, EXTRATO, JUROS AND RECON.
+000070*-----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------
+000110* 2026-08-09 CDM   ORIGINAL COPYBOOK - TRANSACTION JOURNAL.
+000120*-----------------------------------------------------------
+000130 01  TRANJRNL-RECORD.
+000140     05  TJ-TRANS-DATE            PIC 9(08).
+000150     05  TJ-TRANS-TIME            PIC 9(06).
+000160     05  TJ-ACCOUNT-NUMBER        PIC 9(08).
+000170     05  TJ-TRANS-TYPE            PIC X(02).
+000180         88  TJ-TIPO-DEPOSITO          VALUE "DP".
+000190         88  TJ-TIPO-SAQUE             VALUE "SQ".
+000200         88  TJ-TIPO-JUROS             VALUE "JR".
+000210     05  TJ-TRANS-AMOUNT          PIC S9(10)V99 COMP-3.
+000220     05  TJ-RESULTING-BALANCE     PIC S9(10)V99 COMP-3.
+000230     05  TJ-FILLER                PIC X(10).
