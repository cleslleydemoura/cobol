@@ -0,0 +1,250 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RECON.
+000030 AUTHOR. CLESLLEY DE MOURA.
+000040 INSTALLATION. BANCO DMOURA.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------
+000110* 2026-08-09 CDM   ORIGINAL PROGRAM - END-OF-DAY CHECK
+000120*                  THAT SUMS ALL JOURNAL MOVEMENTS PER
+000130*                  ACCOUNT AND COMPARES THE TOTAL AGAINST
+000140*                  THE CUSTOMER MASTER BALANCE, FLAGGING
+000150*                  ANY ACCOUNT THAT DOES NOT MATCH.
+000160*-----------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT TRANSACTION-JOURNAL ASSIGN TO "TRANJRNL"
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS IS WS-TRANJRNL-STATUS.
+000230     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS CM-ACCOUNT-NUMBER
+000270         FILE STATUS IS WS-CUSTMAST-STATUS.
+000280     SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-RECONRPT-STATUS.
+
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  TRANSACTION-JOURNAL
+000340     LABEL RECORDS ARE STANDARD.
+000350     COPY TRANJRNL.
+000360 FD  CUSTOMER-MASTER
+000370     LABEL RECORDS ARE STANDARD.
+000380     COPY CUSTMAST.
+000390 FD  RECON-REPORT
+000400     LABEL RECORDS ARE STANDARD.
+000410 01  RECON-LINE               PIC X(80).
+
+000420 WORKING-STORAGE SECTION.
+000430 01  WS-FILE-STATUSES.
+000440     05  WS-TRANJRNL-STATUS       PIC X(02).
+000450         88  WS-TRANJRNL-OK              VALUE "00".
+000460         88  WS-TRANJRNL-EOF             VALUE "10".
+000470         88  WS-TRANJRNL-NOT-OPEN        VALUE "35".
+000480     05  WS-CUSTMAST-STATUS       PIC X(02).
+000490         88  WS-CUSTMAST-OK              VALUE "00".
+000500         88  WS-CUSTMAST-NOT-OPEN        VALUE "35".
+000510     05  WS-RECONRPT-STATUS       PIC X(02).
+000520         88  WS-RECONRPT-OK              VALUE "00".
+000530 01  WS-SWITCHES.
+000540     05  WS-EOF-SW                PIC X(01) VALUE "N".
+000550         88  WS-FIM-DO-JORNAL            VALUE "S".
+000560     05  WS-TABELA-CHEIA-SW       PIC X(01) VALUE "N".
+000570         88  WS-TABELA-CHEIA             VALUE "S".
+000580     05  WS-REGISTRO-IGNORADO-SW  PIC X(01) VALUE "N".
+000590         88  WS-REGISTRO-IGNORADO        VALUE "S".
+000600*-----------------------------------------------------------
+000610* TABLE ACCUMULATING THE JOURNAL TOTAL FOR EACH ACCOUNT
+000620* SEEN IN THE CURRENT RUN, LOADED AS ACCOUNTS ARE FOUND.
+000630*-----------------------------------------------------------
+000640 01  WS-QTDE-CONTAS           PIC 9(05) COMP VALUE ZERO.
+000650 01  WS-TABELA-CONTAS.
+000660     05  WS-CONTA-OCORRENCIA OCCURS 1 TO 500 TIMES
+000670             DEPENDING ON WS-QTDE-CONTAS
+000680             INDEXED BY WS-IDX.
+000690         10  WS-TAB-CONTA          PIC 9(08) VALUE ZERO.
+000700         10  WS-TAB-TOTAL          PIC S9(10)V99 VALUE ZERO.
+000710*-----------------------------------------------------------
+000720* REPORT LINE LAYOUTS AND WORK FIELDS
+000730*-----------------------------------------------------------
+000740 01  WS-CABECALHO-1.
+000750     05  FILLER                   PIC X(40)
+000760         VALUE "BANCO DMOURA - RECONCILIACAO DIARIA".
+000770 01  WS-CABECALHO-2.
+000780     05  FILLER                   PIC X(12) VALUE "CONTA".
+000790     05  FILLER PIC X(18)
+000800         VALUE "TOTAL DO JORNAL".
+000810     05  FILLER PIC X(18)
+000820         VALUE "SALDO NO CADASTRO".
+000830     05  FILLER                   PIC X(12) VALUE "SITUACAO".
+000840 01  WS-LINHA-CONTA.
+000850     05  WS-LC-CONTA              PIC 9(08).
+000860     05  FILLER                   PIC X(04) VALUE SPACES.
+000870     05  WS-LC-TOTAL-JORNAL       PIC -(9)9.99.
+000880     05  FILLER                   PIC X(02) VALUE SPACES.
+000890     05  WS-LC-SALDO-CADASTRO     PIC -(9)9.99.
+000900     05  FILLER                   PIC X(02) VALUE SPACES.
+000910     05  WS-LC-SITUACAO           PIC X(12).
+000920 01  WS-LINHA-RESUMO.
+000930     05  FILLER                   PIC X(20)
+000940         VALUE "CONTAS DIVERGENTES: ".
+000950     05  WS-LR-QTDE-DIVERGENTES   PIC ZZ,ZZ9.
+000960 01  WS-LINHA-INCOMPLETA.
+000970     05  FILLER                   PIC X(39)
+000980         VALUE "ATENCAO: TABELA DE CONTAS CHEIA (500) -".
+000990     05  FILLER                   PIC X(21)
+001000         VALUE " RELATORIO INCOMPLETO".
+001010 77  WS-QTDE-DIVERGENTES      PIC 9(05) COMP VALUE ZERO.
+
+001020 PROCEDURE DIVISION.
+001030*-----------------------------------------------------------
+001040* 0000-MAINLINE
+001050* FIRST PASS: SUMS THE JOURNAL INTO THE IN-MEMORY TABLE.
+001060* SECOND PASS: COMPARES EACH TABLE ENTRY TO THE CUSTOMER
+001070* MASTER BALANCE AND REPORTS ANY MISMATCH.
+001080*-----------------------------------------------------------
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001110     PERFORM 2000-SOMAR-JORNAL THRU 2000-EXIT
+001120         UNTIL WS-FIM-DO-JORNAL.
+001130     PERFORM 3000-CONFERIR-CONTAS THRU 3000-EXIT
+001140         VARYING WS-IDX FROM 1 BY 1
+001150         UNTIL WS-IDX > WS-QTDE-CONTAS.
+001160     PERFORM 8000-IMPRIMIR-RESUMO THRU 8000-EXIT.
+001170     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+001180     STOP RUN.
+001190*-----------------------------------------------------------
+001200* 1000-INITIALIZE
+001210* OPENS THE FILES AND PRINTS THE REPORT HEADING.
+001220*-----------------------------------------------------------
+001230 1000-INITIALIZE.
+001240     OPEN INPUT TRANSACTION-JOURNAL.
+001250     IF WS-TRANJRNL-NOT-OPEN
+001260         DISPLAY "TRANJRNL NAO ENCONTRADO. RECON ABORTADO."
+001270         STOP RUN
+001280     END-IF.
+001290     OPEN INPUT CUSTOMER-MASTER.
+001300     IF WS-CUSTMAST-NOT-OPEN
+001310         DISPLAY "CUSTMAST NAO ENCONTRADO. RECON ABORTADO."
+001320         STOP RUN
+001330     END-IF.
+001340     OPEN OUTPUT RECON-REPORT.
+001350     IF NOT WS-RECONRPT-OK
+001360         DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO RECONRPT."
+001370         STOP RUN
+001380     END-IF.
+001390     WRITE RECON-LINE FROM WS-CABECALHO-1.
+001400     WRITE RECON-LINE FROM WS-CABECALHO-2.
+001410     READ TRANSACTION-JOURNAL
+001420         AT END
+001430             SET WS-FIM-DO-JORNAL TO TRUE
+001440     END-READ.
+001450 1000-EXIT.
+001460     EXIT.
+001470*-----------------------------------------------------------
+001480* 2000-SOMAR-JORNAL
+001490* ADDS OR SUBTRACTS ONE JOURNAL MOVEMENT INTO THE RUNNING
+001500* TOTAL FOR ITS ACCOUNT (DEPOSITS AND JUROS ADD, SAQUES
+001510* SUBTRACT), CREATING A NEW TABLE ENTRY WHEN NEEDED.
+001520*-----------------------------------------------------------
+001530 2000-SOMAR-JORNAL.
+001540     PERFORM 2100-LOCALIZAR-CONTA THRU 2100-EXIT.
+001550     IF NOT WS-REGISTRO-IGNORADO
+001560         EVALUATE TRUE
+001570             WHEN TJ-TIPO-SAQUE
+001580                 SUBTRACT TJ-TRANS-AMOUNT
+001590                     FROM WS-TAB-TOTAL (WS-IDX)
+001600             WHEN OTHER
+001610                 ADD TJ-TRANS-AMOUNT
+001620                     TO WS-TAB-TOTAL (WS-IDX)
+001630         END-EVALUATE
+001640     END-IF.
+001650     READ TRANSACTION-JOURNAL
+001660         AT END
+001670             SET WS-FIM-DO-JORNAL TO TRUE
+001680     END-READ.
+001690 2000-EXIT.
+001700     EXIT.
+001710*-----------------------------------------------------------
+001720* 2100-LOCALIZAR-CONTA
+001730* SEARCHES THE TABLE FOR THE CURRENT JOURNAL RECORDS
+001740* ACCOUNT NUMBER, ADDING A NEW ZERO-TOTAL ENTRY IF THE
+001750* ACCOUNT HAS NOT BEEN SEEN YET IN THIS RUN. ONCE THE TABLE
+001760* HOLDS 500 DISTINCT ACCOUNTS (ITS DECLARED LIMIT) ANY
+001770* FURTHER NEW ACCOUNT IS FLAGGED AND ITS MOVEMENT IS
+001780* IGNORED RATHER THAN OVERRUNNING THE TABLE.
+001790*-----------------------------------------------------------
+001800 2100-LOCALIZAR-CONTA.
+001810     SET WS-IDX TO 1.
+001820     MOVE "N" TO WS-REGISTRO-IGNORADO-SW.
+001830     SEARCH WS-CONTA-OCORRENCIA
+001840         AT END
+001850             IF WS-QTDE-CONTAS < 500
+001860                 ADD 1 TO WS-QTDE-CONTAS
+001870                 SET WS-IDX TO WS-QTDE-CONTAS
+001880                 MOVE TJ-ACCOUNT-NUMBER TO WS-TAB-CONTA (WS-IDX)
+001890                 MOVE ZERO TO WS-TAB-TOTAL (WS-IDX)
+001900             ELSE
+001910                 SET WS-TABELA-CHEIA TO TRUE
+001920                 SET WS-REGISTRO-IGNORADO TO TRUE
+001930             END-IF
+001940         WHEN WS-TAB-CONTA (WS-IDX) = TJ-ACCOUNT-NUMBER
+001950             CONTINUE
+001960     END-SEARCH.
+001970 2100-EXIT.
+001980     EXIT.
+001990*-----------------------------------------------------------
+002000* 3000-CONFERIR-CONTAS
+002010* FOR ONE TABLE ENTRY, READS THE MATCHING CUSTOMER MASTER
+002020* RECORD AND PRINTS A LINE SHOWING WHETHER THE BALANCE
+002030* AGREES WITH THE JOURNAL TOTAL.
+002040*-----------------------------------------------------------
+002050 3000-CONFERIR-CONTAS.
+002060     MOVE WS-TAB-CONTA (WS-IDX) TO CM-ACCOUNT-NUMBER.
+002070     READ CUSTOMER-MASTER
+002080         INVALID KEY
+002090             MOVE ZERO TO CM-BALANCE
+002100     END-READ.
+002110     MOVE WS-TAB-CONTA (WS-IDX)     TO WS-LC-CONTA.
+002120     MOVE WS-TAB-TOTAL (WS-IDX)     TO WS-LC-TOTAL-JORNAL.
+002130     MOVE CM-BALANCE                TO WS-LC-SALDO-CADASTRO.
+002140     IF WS-TAB-TOTAL (WS-IDX) = CM-BALANCE
+002150         MOVE "OK" TO WS-LC-SITUACAO
+002160     ELSE
+002170         MOVE "DIVERGENTE" TO WS-LC-SITUACAO
+002180         ADD 1 TO WS-QTDE-DIVERGENTES
+002190     END-IF.
+002200     WRITE RECON-LINE FROM WS-LINHA-CONTA.
+002210 3000-EXIT.
+002220     EXIT.
+002230*-----------------------------------------------------------
+002240* 8000-IMPRIMIR-RESUMO
+002250* PRINTS THE COUNT OF DIVERGENT ACCOUNTS FOUND IN THE RUN, AND
+002260* A WARNING LINE IF THE 500-ACCOUNT TABLE FILLED UP AND THE
+002270* REPORT DOES NOT COVER EVERY ACCOUNT IN THE JOURNAL.
+002280*-----------------------------------------------------------
+002290 8000-IMPRIMIR-RESUMO.
+002300     MOVE WS-QTDE-DIVERGENTES TO WS-LR-QTDE-DIVERGENTES.
+002310     WRITE RECON-LINE FROM WS-LINHA-RESUMO.
+002320     IF WS-TABELA-CHEIA
+002330         WRITE RECON-LINE FROM WS-LINHA-INCOMPLETA
+002340     END-IF.
+002350 8000-EXIT.
+002360     EXIT.
+002370*-----------------------------------------------------------
+002380* 9000-FINALIZE
+002390* CLOSES THE FILES USED BY THE RECONCILIATION RUN.
+002400*-----------------------------------------------------------
+002410 9000-FINALIZE.
+002420     CLOSE TRANSACTION-JOURNAL.
+002430     CLOSE CUSTOMER-MASTER.
+002440     CLOSE RECON-REPORT.
+002450 9000-EXIT.
+002460     EXIT.
+002470 END PROGRAM RECON.
