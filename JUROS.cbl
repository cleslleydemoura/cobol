@@ -0,0 +1,170 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. JUROS.
+000030 AUTHOR. CLESLLEY DE MOURA.
+000040 INSTALLATION. BANCO DMOURA.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------
+000110* 2026-08-09 CDM   ORIGINAL PROGRAM - NIGHTLY BATCH THAT
+000120*                  ACCRUES INTEREST (OR OVERDRAFT
+000130*                  PENALTY) ON EVERY ACCOUNT AND POSTS
+000140*                  THE RESULT TO THE TRANSACTION JOURNAL.
+000150*-----------------------------------------------------------
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS DYNAMIC
+000220         RECORD KEY IS CM-ACCOUNT-NUMBER
+000230         FILE STATUS IS WS-CUSTMAST-STATUS.
+000240     SELECT TRANSACTION-JOURNAL ASSIGN TO "TRANJRNL"
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS WS-TRANJRNL-STATUS.
+
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  CUSTOMER-MASTER
+000300     LABEL RECORDS ARE STANDARD.
+000310     COPY CUSTMAST.
+000320 FD  TRANSACTION-JOURNAL
+000330     LABEL RECORDS ARE STANDARD.
+000340     COPY TRANJRNL.
+
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-FILE-STATUSES.
+000370     05  WS-CUSTMAST-STATUS       PIC X(02).
+000380         88  WS-CUSTMAST-OK              VALUE "00".
+000390         88  WS-CUSTMAST-EOF             VALUE "10".
+000400     05  WS-TRANJRNL-STATUS       PIC X(02).
+000410         88  WS-TRANJRNL-OK              VALUE "00".
+000420         88  WS-TRANJRNL-NOT-OPEN        VALUE "35".
+000430 01  WS-SWITCHES.
+000440     05  WS-EOF-SW                PIC X(01) VALUE "N".
+000450         88  WS-FIM-DO-CADASTRO          VALUE "S".
+000460*-----------------------------------------------------------
+000470* WORK FIELDS FOR THE INTEREST CALCULATION
+000480*-----------------------------------------------------------
+000490 77  WS-VALOR-JUROS           PIC S9(10)V99 VALUE ZERO.
+000500 77  WS-DATA-ATUAL            PIC 9(08) VALUE ZERO.
+000510 77  WS-HORA-ATUAL            PIC 9(06) VALUE ZERO.
+000520 77  WS-QTDE-CONTAS-LIDAS     PIC 9(07) COMP VALUE ZERO.
+000530 77  WS-QTDE-CONTAS-CREDITADAS PIC 9(07) COMP VALUE ZERO.
+000535 77  WS-QTDE-CONTAS-IGNORADAS PIC 9(07) COMP VALUE ZERO.
+
+000540 PROCEDURE DIVISION.
+000550*-----------------------------------------------------------
+000560* 0000-MAINLINE
+000570* RUNS THE NIGHTLY INTEREST ACCRUAL OVER EVERY ACCOUNT ON
+000580* THE CUSTOMER MASTER, OLDEST RECORD TO NEWEST.
+000590*-----------------------------------------------------------
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000620     PERFORM 2000-PROCESSAR-CONTA THRU 2000-EXIT
+000630         UNTIL WS-FIM-DO-CADASTRO.
+000640     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+000650     STOP RUN.
+000660*-----------------------------------------------------------
+000670* 1000-INITIALIZE
+000680* OPENS THE CUSTOMER MASTER FOR UPDATE, THE JOURNAL FOR
+000690* APPENDING, AND CAPTURES THE RUN DATE AND TIME.
+000700*-----------------------------------------------------------
+000710 1000-INITIALIZE.
+000720     OPEN I-O CUSTOMER-MASTER.
+000730     OPEN EXTEND TRANSACTION-JOURNAL.
+000740     IF WS-TRANJRNL-NOT-OPEN
+000750         OPEN OUTPUT TRANSACTION-JOURNAL
+000760         CLOSE TRANSACTION-JOURNAL
+000770         OPEN EXTEND TRANSACTION-JOURNAL
+000780     END-IF.
+000790     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+000800     ACCEPT WS-HORA-ATUAL FROM TIME.
+000810     MOVE LOW-VALUES TO CM-ACCOUNT-NUMBER.
+000820     START CUSTOMER-MASTER KEY IS NOT LESS THAN CM-ACCOUNT-NUMBER
+000830         INVALID KEY
+000840             SET WS-FIM-DO-CADASTRO TO TRUE
+000850     END-START.
+000860     IF NOT WS-FIM-DO-CADASTRO
+000870         READ CUSTOMER-MASTER NEXT RECORD
+000880             AT END
+000890                 SET WS-FIM-DO-CADASTRO TO TRUE
+000900         END-READ
+000910     END-IF.
+000920 1000-EXIT.
+000930     EXIT.
+000940*-----------------------------------------------------------
+000950* 2000-PROCESSAR-CONTA
+000960* APPLIES THE DAILY RATE TO A POSITIVE BALANCE, OR THE
+000970* PENALTY RATE TO A NEGATIVE (OVERDRAWN) BALANCE, REWRITES
+000980* THE MASTER RECORD AND POSTS THE MOVEMENT TO THE JOURNAL.
+000985* AN ACCOUNT ALREADY CREDITED ON THE RUN DATE IS SKIPPED, SO
+000986* RE-RUNNING THE JOB THE SAME DAY DOES NOT POST INTEREST
+000987* TWICE.
+000990*-----------------------------------------------------------
+001000 2000-PROCESSAR-CONTA.
+001010     ADD 1 TO WS-QTDE-CONTAS-LIDAS.
+001011     IF CM-LAST-ACTIVITY-DATE = WS-DATA-ATUAL
+001012         ADD 1 TO WS-QTDE-CONTAS-IGNORADAS
+001013     ELSE
+001020         MOVE ZERO TO WS-VALOR-JUROS
+001030         IF CM-BALANCE > ZERO
+001040             COMPUTE WS-VALOR-JUROS ROUNDED =
+001050                 CM-BALANCE * CM-DAILY-INTEREST-RATE
+001060         ELSE
+001070             IF CM-BALANCE < ZERO
+001080                 COMPUTE WS-VALOR-JUROS ROUNDED =
+001090                     CM-BALANCE * CM-PENALTY-RATE
+001100             END-IF
+001110         END-IF
+001120         IF WS-VALOR-JUROS NOT = ZERO
+001130             ADD WS-VALOR-JUROS TO CM-BALANCE
+001140             MOVE WS-DATA-ATUAL TO CM-LAST-ACTIVITY-DATE
+001150             REWRITE CUSTMAST-RECORD
+001151                 INVALID KEY
+001152                     DISPLAY "ERRO AO ATUALIZAR O CADASTRO. "
+001153                         "STATUS: " WS-CUSTMAST-STATUS
+001154             END-REWRITE
+001160             PERFORM 3000-GRAVAR-JORNAL THRU 3000-EXIT
+001170             ADD 1 TO WS-QTDE-CONTAS-CREDITADAS
+001180         END-IF
+001181     END-IF.
+001190     READ CUSTOMER-MASTER NEXT RECORD
+001200         AT END
+001210             SET WS-FIM-DO-CADASTRO TO TRUE
+001220     END-READ.
+001230 2000-EXIT.
+001240     EXIT.
+001250*-----------------------------------------------------------
+001260* 3000-GRAVAR-JORNAL
+001270* APPENDS THE INTEREST/PENALTY POSTING TO THE TRANSACTION
+001280* JOURNAL FOR THE ACCOUNT CURRENTLY BEING PROCESSED.
+001290*-----------------------------------------------------------
+001300 3000-GRAVAR-JORNAL.
+001310     MOVE WS-DATA-ATUAL        TO TJ-TRANS-DATE.
+001320     MOVE WS-HORA-ATUAL        TO TJ-TRANS-TIME.
+001330     MOVE CM-ACCOUNT-NUMBER    TO TJ-ACCOUNT-NUMBER.
+001340     MOVE "JR"                 TO TJ-TRANS-TYPE.
+001350     MOVE WS-VALOR-JUROS       TO TJ-TRANS-AMOUNT.
+001360     MOVE CM-BALANCE           TO TJ-RESULTING-BALANCE.
+001370     MOVE SPACES               TO TJ-FILLER.
+001380     WRITE TRANJRNL-RECORD.
+001390 3000-EXIT.
+001400     EXIT.
+001410*-----------------------------------------------------------
+001420* 9000-FINALIZE
+001430* CLOSES THE FILES AND DISPLAYS A SHORT RUN SUMMARY.
+001440*-----------------------------------------------------------
+001450 9000-FINALIZE.
+001460     CLOSE CUSTOMER-MASTER.
+001470     CLOSE TRANSACTION-JOURNAL.
+001480     DISPLAY "JUROS - CONTAS LIDAS     : " WS-QTDE-CONTAS-LIDAS.
+001490     DISPLAY "JUROS - CONTAS CREDITADAS: "
+001500         WS-QTDE-CONTAS-CREDITADAS.
+001505     DISPLAY "JUROS - CONTAS IGNORADAS : "
+001506         WS-QTDE-CONTAS-IGNORADAS.
+001510 9000-EXIT.
+001520     EXIT.
+001530 END PROGRAM JUROS.
