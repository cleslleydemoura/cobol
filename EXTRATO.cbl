@@ -0,0 +1,294 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EXTRATO.
+000030 AUTHOR. CLESLLEY DE MOURA.
+000040 INSTALLATION. BANCO DMOURA.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------
+000110* 2026-08-09 CDM   ORIGINAL PROGRAM - PRINTS A STATEMENT
+000120*                  FOR ONE ACCOUNT FROM THE TRANSACTION
+000130*                  JOURNAL, FOR A GIVEN DATE RANGE.
+000140*-----------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT TRANSACTION-JOURNAL ASSIGN TO "TRANJRNL"
+000190         ORGANIZATION IS SEQUENTIAL
+000200         FILE STATUS IS WS-TRANJRNL-STATUS.
+000210     SELECT EXTRATO-REPORT ASSIGN TO "EXTRATO"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-EXTRATO-STATUS.
+
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  TRANSACTION-JOURNAL
+000270     LABEL RECORDS ARE STANDARD.
+000280     COPY TRANJRNL.
+000290 FD  EXTRATO-REPORT
+000300     LABEL RECORDS ARE STANDARD.
+000310 01  EXTRATO-LINE             PIC X(80).
+
+000320 WORKING-STORAGE SECTION.
+000330 01  WS-FILE-STATUSES.
+000340     05  WS-TRANJRNL-STATUS       PIC X(02).
+000350         88  WS-TRANJRNL-OK              VALUE "00".
+000360         88  WS-TRANJRNL-EOF             VALUE "10".
+000370         88  WS-TRANJRNL-NOT-FOUND       VALUE "35".
+000380     05  WS-EXTRATO-STATUS        PIC X(02).
+000390         88  WS-EXTRATO-OK               VALUE "00".
+000400 01  WS-SWITCHES.
+000410     05  WS-EOF-SW                PIC X(01) VALUE "N".
+000420         88  WS-FIM-DO-JORNAL            VALUE "S".
+000430     05  WS-PRIMEIRO-SW           PIC X(01) VALUE "S".
+000440         88  WS-PRIMEIRO-MOVIMENTO       VALUE "S".
+000450*-----------------------------------------------------------
+000460* PARAMETERS ENTERED BY THE OPERATOR
+000470*-----------------------------------------------------------
+000480 77  WS-CONTA-SELECIONADA     PIC 9(08).
+000490 77  WS-DATA-INICIAL          PIC 9(08).
+000500 77  WS-DATA-FINAL            PIC 9(08).
+000510*-----------------------------------------------------------
+000520* RUNNING TOTALS FOR THE STATEMENT
+000530*-----------------------------------------------------------
+000540 77  WS-SALDO-ABERTURA        PIC S9(10)V99 VALUE ZERO.
+000550 77  WS-SALDO-CORRENTE        PIC S9(10)V99 VALUE ZERO.
+000560 77  WS-TOTAL-DEPOSITOS       PIC S9(10)V99 VALUE ZERO.
+000570 77  WS-TOTAL-SAQUES          PIC S9(10)V99 VALUE ZERO.
+000580 77  WS-QTDE-MOVIMENTOS       PIC 9(05) COMP VALUE ZERO.
+000590 77  WS-NUMERO-PAGINA         PIC 9(03) COMP VALUE ZERO.
+000600 77  WS-LINHAS-NA-PAGINA      PIC 9(02) COMP VALUE ZERO.
+000610*-----------------------------------------------------------
+000620* REPORT LINE LAYOUTS
+000630*-----------------------------------------------------------
+000640 01  WS-CABECALHO-1.
+000650     05  FILLER                   PIC X(20) VALUE SPACES.
+000660     05  FILLER                   PIC X(24)
+000670         VALUE "BANCO DMOURA - EXTRATO".
+000680 01  WS-CABECALHO-2.
+000690     05  FILLER                   PIC X(08) VALUE "CONTA: ".
+000700     05  WS-CAB-CONTA             PIC 9(08).
+000710     05  FILLER                   PIC X(10) VALUE SPACES.
+000720     05  FILLER                   PIC X(10) VALUE "PAGINA: ".
+000730     05  WS-CAB-PAGINA            PIC ZZ9.
+000740 01  WS-CABECALHO-3.
+000750     05  FILLER                   PIC X(12) VALUE "PERIODO: DE".
+000760     05  WS-CAB-DATA-INI          PIC 9(08).
+000770     05  FILLER                   PIC X(04) VALUE " ATE".
+000780     05  WS-CAB-DATA-FIM          PIC 9(08).
+000790 01  WS-CABECALHO-4.
+000800     05  FILLER                   PIC X(10) VALUE "DATA".
+000810     05  FILLER                   PIC X(06) VALUE "HORA".
+000820     05  FILLER                   PIC X(14) VALUE "TIPO".
+000830     05  FILLER                   PIC X(16) VALUE "VALOR".
+000840     05  FILLER                   PIC X(16) VALUE "SALDO".
+000850 01  WS-LINHA-SALDO-ABERTURA.
+000860     05  FILLER                   PIC X(20)
+000870         VALUE "SALDO ANTERIOR: ".
+000880     05  WS-LSA-VALOR             PIC -(10)9.99.
+000890 01  WS-LINHA-MOVIMENTO.
+000900     05  WS-LM-DATA               PIC 9(08).
+000910     05  FILLER                   PIC X(02) VALUE SPACES.
+000920     05  WS-LM-HORA               PIC 9(06).
+000930     05  FILLER                   PIC X(04) VALUE SPACES.
+000940     05  WS-LM-TIPO               PIC X(10).
+000950     05  WS-LM-VALOR              PIC -(10)9.99.
+000960     05  FILLER                   PIC X(02) VALUE SPACES.
+000970     05  WS-LM-SALDO              PIC -(10)9.99.
+000980 01  WS-LINHA-TOTAIS.
+000990     05  FILLER                   PIC X(20)
+001000         VALUE "TOTAL DE DEPOSITOS: ".
+001010     05  WS-LT-DEPOSITOS          PIC -(10)9.99.
+001020 01  WS-LINHA-TOTAIS-2.
+001030     05  FILLER                   PIC X(20)
+001040         VALUE "TOTAL DE SAQUES: ".
+001050     05  WS-LT-SAQUES             PIC -(10)9.99.
+001060 01  WS-LINHA-SALDO-FINAL.
+001070     05  FILLER                   PIC X(20)
+001080         VALUE "SALDO FINAL: ".
+001090     05  WS-LSF-VALOR             PIC -(10)9.99.
+
+001100 PROCEDURE DIVISION.
+001110*-----------------------------------------------------------
+001120* 0000-MAINLINE
+001130* DRIVES THE WHOLE STATEMENT RUN: ASK FOR THE ACCOUNT AND
+001140* PERIOD, THEN READ THE JOURNAL ONCE FROM TOP TO BOTTOM.
+001150*-----------------------------------------------------------
+001160 0000-MAINLINE.
+001170     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001180     PERFORM 2000-LER-JORNAL THRU 2000-EXIT
+001190         UNTIL WS-FIM-DO-JORNAL.
+001200     PERFORM 8000-IMPRIMIR-RODAPE THRU 8000-EXIT.
+001210     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+001220     STOP RUN.
+001230*-----------------------------------------------------------
+001240* 1000-INITIALIZE
+001250* ASKS FOR THE ACCOUNT NUMBER AND DATE RANGE, LOOKS UP THE
+001260* OPENING BALANCE AND PRINTS THE FIRST REPORT PAGE HEADING.
+001270*-----------------------------------------------------------
+001280 1000-INITIALIZE.
+001290     DISPLAY "NUMERO DA CONTA PARA O EXTRATO: ".
+001300     ACCEPT WS-CONTA-SELECIONADA.
+001310     DISPLAY "DATA INICIAL (AAAAMMDD): ".
+001320     ACCEPT WS-DATA-INICIAL.
+001330     DISPLAY "DATA FINAL (AAAAMMDD): ".
+001340     ACCEPT WS-DATA-FINAL.
+001350     OPEN INPUT TRANSACTION-JOURNAL.
+001360     IF WS-TRANJRNL-NOT-FOUND
+001370         DISPLAY "TRANJRNL NAO ENCONTRADO. EXTRATO ABORTADO."
+001380         STOP RUN
+001390     END-IF.
+001400     OPEN OUTPUT EXTRATO-REPORT.
+001410     IF NOT WS-EXTRATO-OK
+001420         DISPLAY "NAO FOI POSSIVEL CRIAR O ARQUIVO EXTRATO."
+001430         STOP RUN
+001440     END-IF.
+001450     PERFORM 1100-OBTER-SALDO-ABERTURA THRU 1100-EXIT.
+001460     MOVE WS-SALDO-ABERTURA TO WS-SALDO-CORRENTE.
+001470     PERFORM 8100-IMPRIMIR-CABECALHO THRU 8100-EXIT.
+001480     READ TRANSACTION-JOURNAL
+001490         AT END
+001500             SET WS-FIM-DO-JORNAL TO TRUE
+001510     END-READ.
+001520 1000-EXIT.
+001530     EXIT.
+001540*-----------------------------------------------------------
+001550* 1100-OBTER-SALDO-ABERTURA
+001560* SCANS THE WHOLE JOURNAL ONCE FOR THE SELECTED ACCOUNT TO
+001570* FIND THE RESULTING BALANCE OF THE LAST MOVEMENT DATED
+001580* BEFORE THE REQUESTED PERIOD (ZERO IF THE ACCOUNT HAS NO
+001590* SUCH MOVEMENT), THEN REOPENS THE JOURNAL SO THE MAIN PASS
+001600* STARTS FROM THE FIRST RECORD AGAIN.
+001610*-----------------------------------------------------------
+001620 1100-OBTER-SALDO-ABERTURA.
+001630     MOVE ZERO TO WS-SALDO-ABERTURA.
+001640     READ TRANSACTION-JOURNAL
+001650         AT END
+001660             SET WS-FIM-DO-JORNAL TO TRUE
+001670     END-READ.
+001680     PERFORM 1110-VARRER-JORNAL THRU 1110-EXIT
+001690         UNTIL WS-FIM-DO-JORNAL.
+001700     CLOSE TRANSACTION-JOURNAL.
+001710     OPEN INPUT TRANSACTION-JOURNAL.
+001720     MOVE "N" TO WS-EOF-SW.
+001730 1100-EXIT.
+001740     EXIT.
+001750*-----------------------------------------------------------
+001760* 1110-VARRER-JORNAL
+001770* CARRIES THE RESULTING BALANCE FORWARD EACH TIME IT FINDS
+001780* A MOVEMENT FOR THE SELECTED ACCOUNT DATED BEFORE THE
+001790* REQUESTED PERIOD. THE JOURNAL IS WRITTEN IN DATE ORDER, SO
+001800* THE LAST SUCH MOVEMENT FOUND LEAVES THE CORRECT BALANCE.
+001810*-----------------------------------------------------------
+001820 1110-VARRER-JORNAL.
+001830     IF TJ-ACCOUNT-NUMBER = WS-CONTA-SELECIONADA
+001840         AND TJ-TRANS-DATE < WS-DATA-INICIAL
+001850         MOVE TJ-RESULTING-BALANCE TO WS-SALDO-ABERTURA
+001860     END-IF.
+001870     READ TRANSACTION-JOURNAL
+001880         AT END
+001890             SET WS-FIM-DO-JORNAL TO TRUE
+001900     END-READ.
+001910 1110-EXIT.
+001920     EXIT.
+001930*-----------------------------------------------------------
+001940* 2000-LER-JORNAL
+001950* PROCESSES ONE JOURNAL RECORD AT A TIME. RECORDS FOR OTHER
+001960* ACCOUNTS OR OUTSIDE THE REQUESTED PERIOD ARE SKIPPED.
+001970*-----------------------------------------------------------
+001980 2000-LER-JORNAL.
+001990     IF TJ-ACCOUNT-NUMBER = WS-CONTA-SELECIONADA
+002000         AND TJ-TRANS-DATE >= WS-DATA-INICIAL
+002010         AND TJ-TRANS-DATE <= WS-DATA-FINAL
+002020         PERFORM 2100-IMPRIMIR-MOVIMENTO THRU 2100-EXIT
+002030     END-IF.
+002040     READ TRANSACTION-JOURNAL
+002050         AT END
+002060             SET WS-FIM-DO-JORNAL TO TRUE
+002070     END-READ.
+002080 2000-EXIT.
+002090     EXIT.
+002100*-----------------------------------------------------------
+002110* 2100-IMPRIMIR-MOVIMENTO
+002120* PRINTS ONE MOVEMENT LINE AND ACCUMULATES THE RUNNING
+002130* BALANCE AND THE DEPOSIT/WITHDRAWAL TOTALS.
+002140*-----------------------------------------------------------
+002150 2100-IMPRIMIR-MOVIMENTO.
+002160     IF WS-LINHAS-NA-PAGINA > 50
+002170         PERFORM 8100-IMPRIMIR-CABECALHO THRU 8100-EXIT
+002180     END-IF.
+002190     MOVE TJ-TRANS-DATE    TO WS-LM-DATA.
+002200     MOVE TJ-TRANS-TIME    TO WS-LM-HORA.
+002210     MOVE TJ-RESULTING-BALANCE TO WS-LM-SALDO WS-SALDO-CORRENTE.
+002220     EVALUATE TRUE
+002230         WHEN TJ-TIPO-DEPOSITO
+002240             MOVE "DEPOSITO" TO WS-LM-TIPO
+002250             ADD TJ-TRANS-AMOUNT TO WS-TOTAL-DEPOSITOS
+002260         WHEN TJ-TIPO-SAQUE
+002270             MOVE "SAQUE" TO WS-LM-TIPO
+002280             ADD TJ-TRANS-AMOUNT TO WS-TOTAL-SAQUES
+002290         WHEN TJ-TIPO-JUROS
+002300             MOVE "JUROS" TO WS-LM-TIPO
+002310             IF TJ-TRANS-AMOUNT < ZERO
+002320                 SUBTRACT TJ-TRANS-AMOUNT FROM WS-TOTAL-SAQUES
+002330             ELSE
+002340                 ADD TJ-TRANS-AMOUNT TO WS-TOTAL-DEPOSITOS
+002350             END-IF
+002360         WHEN OTHER
+002370             MOVE "OUTROS" TO WS-LM-TIPO
+002380     END-EVALUATE.
+002390     MOVE TJ-TRANS-AMOUNT TO WS-LM-VALOR.
+002400     WRITE EXTRATO-LINE FROM WS-LINHA-MOVIMENTO.
+002410     ADD 1 TO WS-QTDE-MOVIMENTOS WS-LINHAS-NA-PAGINA.
+002420 2100-EXIT.
+002430     EXIT.
+002440*-----------------------------------------------------------
+002450* 8100-IMPRIMIR-CABECALHO
+002460* PRINTS THE PAGE HEADING, THE STATEMENT PERIOD, THE COLUMN
+002470* TITLES AND THE OPENING BALANCE LINE.
+002480*-----------------------------------------------------------
+002490 8100-IMPRIMIR-CABECALHO.
+002500     ADD 1 TO WS-NUMERO-PAGINA.
+002510     MOVE ZERO TO WS-LINHAS-NA-PAGINA.
+002520     MOVE WS-CONTA-SELECIONADA TO WS-CAB-CONTA.
+002530     MOVE WS-NUMERO-PAGINA     TO WS-CAB-PAGINA.
+002540     MOVE WS-DATA-INICIAL      TO WS-CAB-DATA-INI.
+002550     MOVE WS-DATA-FINAL        TO WS-CAB-DATA-FIM.
+002560     WRITE EXTRATO-LINE FROM WS-CABECALHO-1.
+002570     WRITE EXTRATO-LINE FROM WS-CABECALHO-2.
+002580     WRITE EXTRATO-LINE FROM WS-CABECALHO-3.
+002590     WRITE EXTRATO-LINE FROM WS-CABECALHO-4.
+002600     IF WS-PRIMEIRO-MOVIMENTO
+002610         MOVE WS-SALDO-ABERTURA TO WS-LSA-VALOR
+002620         WRITE EXTRATO-LINE FROM WS-LINHA-SALDO-ABERTURA
+002630         MOVE "N" TO WS-PRIMEIRO-SW
+002640     END-IF.
+002650 8100-EXIT.
+002660     EXIT.
+002670*-----------------------------------------------------------
+002680* 8000-IMPRIMIR-RODAPE
+002690* PRINTS THE CLOSING TOTALS AND FINAL BALANCE OF THE
+002700* STATEMENT ONCE THE ENTIRE JOURNAL HAS BEEN READ.
+002710*-----------------------------------------------------------
+002720 8000-IMPRIMIR-RODAPE.
+002730     MOVE WS-TOTAL-DEPOSITOS TO WS-LT-DEPOSITOS.
+002740     WRITE EXTRATO-LINE FROM WS-LINHA-TOTAIS.
+002750     MOVE WS-TOTAL-SAQUES    TO WS-LT-SAQUES.
+002760     WRITE EXTRATO-LINE FROM WS-LINHA-TOTAIS-2.
+002770     MOVE WS-SALDO-CORRENTE  TO WS-LSF-VALOR.
+002780     WRITE EXTRATO-LINE FROM WS-LINHA-SALDO-FINAL.
+002790 8000-EXIT.
+002800     EXIT.
+002810*-----------------------------------------------------------
+002820* 9000-FINALIZE
+002830* CLOSES THE JOURNAL AND THE REPORT.
+002840*-----------------------------------------------------------
+002850 9000-FINALIZE.
+002860     CLOSE TRANSACTION-JOURNAL.
+002870     CLOSE EXTRATO-REPORT.
+002880 9000-EXIT.
+002890     EXIT.
+002900 END PROGRAM EXTRATO.
+
