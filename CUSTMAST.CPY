@@ -0,0 +1,21 @@
+000010*-----------------------------------------------------------
+000020* CUSTMAST.CPY
+000030* RECORD LAYOUT FOR THE CUSTOMER / ACCOUNT MASTER FILE.
+000040* ONE RECORD PER ACCOUNT, KEYED BY CM-ACCOUNT-NUMBER.
+000050* USED BY BNCDM, JUROS, RECON AND EXTRATO.
+000060*-----------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080* DATE       INIT  DESCRIPTION
+000090* ---------- ----  ------------------------------------
+000100* 2026-08-09 CDM   ORIGINAL COPYBOOK - ACCOUNT MASTER.
+000110*-----------------------------------------------------------
+000120 01  CUSTMAST-RECORD.
+000130     05  CM-ACCOUNT-NUMBER        PIC 9(08).
+000140     05  CM-CUSTOMER-NAME         PIC X(30).
+000150     05  CM-CUSTOMER-CPF          PIC 9(11).
+000160     05  CM-BALANCE               PIC S9(10)V99 COMP-3.
+000170     05  CM-OVERDRAFT-LIMIT       PIC 9(10)V99 COMP-3.
+000180     05  CM-DAILY-INTEREST-RATE   PIC 9(03)V9(05) COMP-3.
+000190     05  CM-PENALTY-RATE          PIC 9(03)V9(05) COMP-3.
+000200     05  CM-LAST-ACTIVITY-DATE    PIC 9(08).
+000210     05  CM-FILLER                PIC X(20).
