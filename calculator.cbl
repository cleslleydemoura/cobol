@@ -1,109 +1,275 @@
-******************************************************************
-      * Author: CLESLLEY DE MOURA
-      * Date: 02/10/2023
-      * Purpose: COBOL CALCULATOR
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. calculator.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       77 WS-MODE                  PIC X(01).
-
-       77 WS-NUM-1                 PIC 9(02).
-       77 WS-NUM-2                 PIC 9(02).
-
-       77 WS-RESULT                PIC 9(03).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            INITIALISE WS-MODE
-                       WS-NUM-1
-                       WS-NUM-2
-                       WS-RESULT
-
-            DISPLAY "------------------------------------------"
-            DISPLAY "TYPE THE OPERATION TO BE CALCULATED:"
-            DISPLAY "[1] ADDITION"
-            DISPLAY "[2] SUBTRACTION"
-            DISPLAY "[3] MULTIPLICATION"
-            DISPLAY "[4] DIVISION"
-            DISPLAY "------------------------------------------"
-            ACCEPT WS-MODE
-
-            DISPLAY "THE FIRST NUMBER: "
-            ACCEPT WS-NUM-1
-
-            DISPLAY "THE SECOND NUMBER: "
-            ACCEPT WS-NUM-2
-
-
-            EVALUATE WS-MODE
-                   WHEN "1"
-                       PERFORM PROC-ADD
-                               THRU PROC-ADD-END
-                   WHEN "2"
-                       PERFORM PROC-SUB
-                               THRU PROC-SUB-END
-                   WHEN "3"
-                       PERFORM PROC-DIV
-                               THRU PROC-DIV-END
-                   WHEN "4"
-                       PERFORM PROC-MULT
-                               THRU PROC-MULT-END
-                   WHEN OTHER
-                       DISPLAY "THE VALUE IS NOT VALID"
-                       PERFORM MAIN-PROCEDURE
-                               THRU MAIN-PROCEDURE-END
-            END-EVALUATE
-
-                DISPLAY "------------------------------------------"
-                DISPLAY "DO YOU WANT TO USE THE CALCULATOR AGAIN?"
-                DISPLAY "[Y] TO CONTINUE USING THE CALCULATOR"
-                DISPLAY "[ANY KEY] TO LEAVE"
-                DISPLAY "------------------------------------------"
-            ACCEPT WS-MODE
-
-            EVALUATE WS-MODE
-                   WHEN "Y"
-                       PERFORM MAIN-PROCEDURE
-                               THRU MAIN-PROCEDURE-END
-                   WHEN "y"
-                       PERFORM MAIN-PROCEDURE
-                               THRU MAIN-PROCEDURE-END
-                   WHEN OTHER
-                       PERFORM PROC-ENC
-
-            END-EVALUATE
-
-            .
-       MAIN-PROCEDURE-END.
-
-       PROC-ADD.
-            COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2.
-           DISPLAY "THE RESULT OF " WS-NUM-1 " + " WS-NUM-2
-                                            " = " WS-RESULT.
-       PROC-ADD-END.
-
-       PROC-SUB.
-            COMPUTE WS-RESULT = WS-NUM-1 - WS-NUM-2.
-           DISPLAY "THE RESULT OF " WS-NUM-1 " - " WS-NUM-2
-                                            " = " WS-RESULT.
-       PROC-SUB-END.
-
-       PROC-MULT.
-            COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2.
-           DISPLAY "THE RESULT OF " WS-NUM-1 " * " WS-NUM-2
-                                            " = " WS-RESULT.
-       PROC-MULT-END.
-
-       PROC-DIV.
-            COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2.
-           DISPLAY "THE RESULT OF " WS-NUM-1 " / " WS-NUM-2
-                                            " = " WS-RESULT.
-       PROC-DIV-END.
-
-       PROC-ENC.
-            STOP RUN.
-       END PROGRAM calculator.
\ No newline at end of file
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CALCULATOR.
+000030 AUTHOR. CLESLLEY DE MOURA.
+000040 INSTALLATION. BANCO DMOURA.
+000050 DATE-WRITTEN. 02/10/2023.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------
+000110* 2023-10-02 CDM   ORIGINAL PROGRAM - INTERACTIVE FOUR
+000120*                  FUNCTION CALCULATOR.
+000130* 2026-08-09 CDM   WIDENED WS-NUM-1, WS-NUM-2 AND
+000140*                  WS-RESULT TO SIGNED FIELDS WITH DECIMAL
+000150*                  PRECISION SO MULTIPLICATION NO LONGER
+000160*                  OVERFLOWS AND DIVISION KEEPS ITS
+000170*                  FRACTIONAL PART. PROC-DIV NOW GUARDS
+000180*                  AGAINST DIVISION BY ZERO. CORRECTED THE
+000190*                  MENU OPTIONS 3/4 WHICH WERE WIRED TO
+000200*                  THE WRONG OPERATION, AND THE MISSPELLED
+000210*                  INITIALISE VERB.
+000220* 2026-08-09 CDM   ADDED A BATCH MODE THAT READS A LIST OF
+000230*                  OPERATIONS FROM CALCIN AND WRITES EACH
+000240*                  RESULT LINE TO CALCOUT, FOR UNATTENDED
+000250*                  RUNS UNDER JCL.
+000260*-----------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CALC-INPUT ASSIGN TO "CALCIN"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CALCIN-STATUS.
+000330     SELECT CALC-OUTPUT ASSIGN TO "CALCOUT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-CALCOUT-STATUS.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  CALC-INPUT
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  CALC-INPUT-RECORD.
+000410     05  CI-MODE                  PIC X(01).
+000420     05  CI-NUM-1                 PIC S9(08)V99
+000430                                  SIGN IS LEADING SEPARATE.
+000440     05  CI-NUM-2                 PIC S9(08)V99
+000450                                  SIGN IS LEADING SEPARATE.
+000460 FD  CALC-OUTPUT
+000470     LABEL RECORDS ARE STANDARD.
+000480 01  CALC-OUTPUT-RECORD       PIC X(80).
+
+000490 WORKING-STORAGE SECTION.
+000500 01  WS-FILE-STATUSES.
+000510     05  WS-CALCIN-STATUS         PIC X(02).
+000520         88  WS-CALCIN-OK                VALUE "00".
+000530         88  WS-CALCIN-EOF               VALUE "10".
+000540     05  WS-CALCOUT-STATUS        PIC X(02).
+000550         88  WS-CALCOUT-OK               VALUE "00".
+000560 01  WS-SWITCHES.
+000570     05  WS-SAIR-SW               PIC X(01) VALUE "N".
+000580         88  WS-SAIR-INTERATIVO          VALUE "S".
+000590     05  WS-CONTINUAR-SW          PIC X(01) VALUE "S".
+000600         88  WS-RESP-SIM                 VALUE "S" "s".
+000610     05  WS-ERRO-SW               PIC X(01) VALUE "N".
+000620         88  WS-ERRO-NA-OPERACAO         VALUE "S".
+000630         88  WS-OPERACAO-OK              VALUE "N".
+000640     05  WS-EOF-SW                PIC X(01) VALUE "N".
+000650         88  WS-FIM-DO-ARQUIVO           VALUE "S".
+000660*-----------------------------------------------------------
+000670* OPERANDS AND RESULT
+000680*-----------------------------------------------------------
+000690 77  WS-RUN-MODE              PIC X(01).
+000700 77  WS-MODE                  PIC X(01).
+000710 77  WS-OPERADOR              PIC X(01).
+000720 77  WS-NUM-1                 PIC S9(08)V99 VALUE ZERO.
+000730 77  WS-NUM-2                 PIC S9(08)V99 VALUE ZERO.
+000740 77  WS-RESULT                PIC S9(17)V9999 VALUE ZERO.
+000750*-----------------------------------------------------------
+000760* OUTPUT LINE, WITH AN ALTERNATE VIEW FOR ERROR MESSAGES
+000770*-----------------------------------------------------------
+000780 01  WS-LINHA-RESULTADO.
+000790     05  WS-LR-NUM-1              PIC -(8)9.99.
+000800     05  FILLER                   PIC X(01) VALUE SPACES.
+000810     05  WS-LR-OPERADOR           PIC X(01).
+000820     05  FILLER                   PIC X(01) VALUE SPACES.
+000830     05  WS-LR-NUM-2              PIC -(8)9.99.
+000840     05  WS-LR-IGUAL              PIC X(03).
+000850     05  WS-LR-RESULT             PIC -(17)9.9999.
+000860     05  FILLER                   PIC X(27) VALUE SPACES.
+000870 01  WS-LINHA-ERRO REDEFINES WS-LINHA-RESULTADO.
+000880     05  WS-LE-MENSAGEM           PIC X(80).
+
+000890 PROCEDURE DIVISION.
+000900*-----------------------------------------------------------
+000910* MAIN-PROCEDURE
+000920* ASKS WHETHER THE RUN IS INTERACTIVE (A TELLER AT A
+000930* TERMINAL) OR BATCH (A LIST OF OPERATIONS READ FROM
+000940* CALCIN UNDER JCL) AND DISPATCHES ACCORDINGLY.
+000950*-----------------------------------------------------------
+000960 MAIN-PROCEDURE.
+000970     DISPLAY "------------------------------------------".
+000980     DISPLAY "RUN MODE:".
+000990     DISPLAY "[I] INTERACTIVE  [B] BATCH (READS CALCIN)".
+001000     DISPLAY "------------------------------------------".
+001010     ACCEPT WS-RUN-MODE.
+001020     EVALUATE WS-RUN-MODE
+001030         WHEN "B"
+001040         WHEN "b"
+001050             PERFORM 2000-BATCH-MODE THRU 2000-EXIT
+001060         WHEN OTHER
+001070             PERFORM 1000-INTERACTIVE-MODE THRU 1000-EXIT
+001080     END-EVALUATE.
+001090 MAIN-PROCEDURE-END.
+001100     STOP RUN.
+001110*-----------------------------------------------------------
+001120* 1000-INTERACTIVE-MODE
+001130* REPEATS ONE CALCULATION AT A TIME UNTIL THE USER ASKS TO
+001140* LEAVE THE CALCULATOR.
+001150*-----------------------------------------------------------
+001160 1000-INTERACTIVE-MODE.
+001170     PERFORM 1100-UM-CALCULO THRU 1100-EXIT
+001180         UNTIL WS-SAIR-INTERATIVO.
+001190 1000-EXIT.
+001200     EXIT.
+001210*-----------------------------------------------------------
+001220* 1100-UM-CALCULO
+001230* ASKS FOR THE OPERATION AND THE TWO OPERANDS, PERFORMS
+001240* THE CALCULATION, SHOWS THE RESULT AND ASKS WHETHER TO
+001250* CONTINUE.
+001260*-----------------------------------------------------------
+001270 1100-UM-CALCULO.
+001280     DISPLAY "------------------------------------------".
+001290     DISPLAY "TYPE THE OPERATION TO BE CALCULATED:".
+001300     DISPLAY "[1] ADDITION".
+001310     DISPLAY "[2] SUBTRACTION".
+001320     DISPLAY "[3] MULTIPLICATION".
+001330     DISPLAY "[4] DIVISION".
+001340     DISPLAY "------------------------------------------".
+001350     ACCEPT WS-MODE.
+001360     DISPLAY "THE FIRST NUMBER: ".
+001370     ACCEPT WS-NUM-1.
+001380     DISPLAY "THE SECOND NUMBER: ".
+001390     ACCEPT WS-NUM-2.
+001400     PERFORM 5000-CALCULAR THRU 5000-EXIT.
+001410     PERFORM 1200-MOSTRAR-RESULTADO THRU 1200-EXIT.
+001420     DISPLAY "------------------------------------------".
+001430     DISPLAY "DO YOU WANT TO USE THE CALCULATOR AGAIN?".
+001440     DISPLAY "[Y] TO CONTINUE USING THE CALCULATOR".
+001450     DISPLAY "[ANY KEY] TO LEAVE".
+001460     DISPLAY "------------------------------------------".
+001470     ACCEPT WS-CONTINUAR-SW.
+001480     IF NOT WS-RESP-SIM
+001490         SET WS-SAIR-INTERATIVO TO TRUE
+001500     END-IF.
+001510 1100-EXIT.
+001520     EXIT.
+001530*-----------------------------------------------------------
+001540* 1200-MOSTRAR-RESULTADO
+001550* DISPLAYS THE RESULT OF THE LAST CALCULATION, OR THE
+001560* ERROR MESSAGE WHEN THE OPERATION COULD NOT BE DONE.
+001570*-----------------------------------------------------------
+001580 1200-MOSTRAR-RESULTADO.
+001590     DISPLAY WS-LINHA-RESULTADO.
+001600 1200-EXIT.
+001610     EXIT.
+001620*-----------------------------------------------------------
+001630* 2000-BATCH-MODE
+001640* OPENS CALCIN AND CALCOUT AND PROCESSES EVERY OPERATION
+001650* IN THE INPUT FILE, ONE RESULT LINE PER OPERATION.
+001660*-----------------------------------------------------------
+001670 2000-BATCH-MODE.
+001680     OPEN INPUT CALC-INPUT.
+001690     OPEN OUTPUT CALC-OUTPUT.
+001700     IF NOT WS-CALCIN-OK
+001710         DISPLAY "CALCIN NAO PODE SER ABERTO. STATUS: "
+001720             WS-CALCIN-STATUS
+001730     ELSE
+001740         IF NOT WS-CALCOUT-OK
+001750             DISPLAY "CALCOUT NAO PODE SER ABERTO. STATUS: "
+001760                 WS-CALCOUT-STATUS
+001770         ELSE
+001780             READ CALC-INPUT
+001790                 AT END
+001800                     SET WS-FIM-DO-ARQUIVO TO TRUE
+001810             END-READ
+001820             PERFORM 2100-PROCESSAR-REGISTRO THRU 2100-EXIT
+001830                 UNTIL WS-FIM-DO-ARQUIVO
+001840         END-IF
+001850     END-IF.
+001860     CLOSE CALC-INPUT.
+001870     CLOSE CALC-OUTPUT.
+001880 2000-EXIT.
+001890     EXIT.
+001900*-----------------------------------------------------------
+001910* 2100-PROCESSAR-REGISTRO
+001920* CALCULATES ONE OPERATION READ FROM CALCIN AND WRITES
+001930* ITS RESULT LINE TO CALCOUT, THEN READS THE NEXT RECORD.
+001940*-----------------------------------------------------------
+001950 2100-PROCESSAR-REGISTRO.
+001960     MOVE CI-MODE  TO WS-MODE.
+001970     MOVE CI-NUM-1 TO WS-NUM-1.
+001980     MOVE CI-NUM-2 TO WS-NUM-2.
+001990     PERFORM 5000-CALCULAR THRU 5000-EXIT.
+002000     WRITE CALC-OUTPUT-RECORD FROM WS-LINHA-RESULTADO.
+002010     READ CALC-INPUT
+002020         AT END
+002030             SET WS-FIM-DO-ARQUIVO TO TRUE
+002040     END-READ.
+002050 2100-EXIT.
+002060     EXIT.
+002070*-----------------------------------------------------------
+002080* 5000-CALCULAR
+002090* RUNS THE OPERATION REQUESTED IN WS-MODE AGAINST WS-NUM-1
+002100* AND WS-NUM-2, SHARED BY BOTH INTERACTIVE AND BATCH MODE,
+002110* AND BUILDS THE OUTPUT LINE FOR IT.
+002120*-----------------------------------------------------------
+002130 5000-CALCULAR.
+002140     MOVE SPACES TO WS-LINHA-RESULTADO.
+002150     SET WS-OPERACAO-OK TO TRUE.
+002160     EVALUATE WS-MODE
+002170         WHEN "1"
+002180             MOVE "+" TO WS-OPERADOR
+002190             PERFORM PROC-ADD THRU PROC-ADD-END
+002200         WHEN "2"
+002210             MOVE "-" TO WS-OPERADOR
+002220             PERFORM PROC-SUB THRU PROC-SUB-END
+002230         WHEN "3"
+002240             MOVE "*" TO WS-OPERADOR
+002250             PERFORM PROC-MULT THRU PROC-MULT-END
+002260         WHEN "4"
+002270             MOVE "/" TO WS-OPERADOR
+002280             PERFORM PROC-DIV THRU PROC-DIV-END
+002290         WHEN OTHER
+002300             SET WS-ERRO-NA-OPERACAO TO TRUE
+002310     END-EVALUATE.
+002320     IF WS-ERRO-NA-OPERACAO
+002330         IF WS-MODE NOT = "1" AND "2" AND "3" AND "4"
+002340             MOVE "THE VALUE IS NOT VALID" TO WS-LE-MENSAGEM
+002350         END-IF
+002360     ELSE
+002370         MOVE WS-NUM-1    TO WS-LR-NUM-1
+002380         MOVE WS-OPERADOR TO WS-LR-OPERADOR
+002390         MOVE WS-NUM-2    TO WS-LR-NUM-2
+002400         MOVE " = "       TO WS-LR-IGUAL
+002410         MOVE WS-RESULT   TO WS-LR-RESULT
+002420     END-IF.
+002430 5000-EXIT.
+002440     EXIT.
+002450*-----------------------------------------------------------
+002460* PROC-ADD / PROC-SUB / PROC-MULT / PROC-DIV
+002470* ONE ARITHMETIC OPERATION EACH, LEAVING THE ANSWER IN
+002480* WS-RESULT. PROC-DIV REFUSES TO DIVIDE BY ZERO.
+002490*-----------------------------------------------------------
+002500 PROC-ADD.
+002510     COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2.
+002520 PROC-ADD-END.
+002530     EXIT.
+002540 PROC-SUB.
+002550     COMPUTE WS-RESULT = WS-NUM-1 - WS-NUM-2.
+002560 PROC-SUB-END.
+002570     EXIT.
+002580 PROC-MULT.
+002590     COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2.
+002600 PROC-MULT-END.
+002610     EXIT.
+002620 PROC-DIV.
+002630     IF WS-NUM-2 = ZERO
+002640         MOVE "ERROR: DIVISION BY ZERO IS NOT ALLOWED"
+002650             TO WS-LE-MENSAGEM
+002660         SET WS-ERRO-NA-OPERACAO TO TRUE
+002670     ELSE
+002680         COMPUTE WS-RESULT ROUNDED = WS-NUM-1 / WS-NUM-2
+002690     END-IF.
+002700 PROC-DIV-END.
+002710     EXIT.
+002720 END PROGRAM CALCULATOR.
