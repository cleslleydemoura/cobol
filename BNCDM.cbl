@@ -1,70 +1,341 @@
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BNCDM.
-       AUTHOR. "CLESLLEY DE MOURA".
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           77 WS-OPCAO PIC X(2).
-           77 WS-SALDO PIC 9(10)V99 VALUE ZERO.
-           77 WS-DEPOSITO PIC 9(10)V99 VALUE ZERO.
-           77 WS-SAQUE PIC 9(10)V99 VALUE ZERO.
-
-       PROCEDURE DIVISION.
-           P001-MENU1.
-
-               DISPLAY "==============================================".
-               DISPLAY "               BANCO D'MOURA                  ".
-               DISPLAY "==============================================".
-               DISPLAY " 1 - DEPOSITO".
-               DISPLAY " 2 - SAQUE".
-               DISPLAY " 3 - CONSULTAR SALDO".
-               DISPLAY " 4 - SAIR".
-               ACCEPT WS-OPCAO.
-
-           EVALUATE WS-OPCAO
-               WHEN '1'
-               DISPLAY "=============================================="
-               DISPLAY "               BANCO D'MOURA                  "
-               DISPLAY "=============================================="
-               DISPLAY "DIGITE O VALOR DO DEPOSITO: "
-
-               ACCEPT WS-DEPOSITO
-
-               COMPUTE WS-SALDO = WS-SALDO + WS-DEPOSITO
-               DISPLAY "DEPÃ“SITO EFETIVADO"
-
-               PERFORM P001-MENU1
-
-
-               WHEN '2'
-               DISPLAY "=============================================="
-               DISPLAY "               BANCO D'MOURA                  "
-               DISPLAY "=============================================="
-               DISPLAY "DIGITE O VALOR DO SAQUE: "
-
-               ACCEPT WS-SAQUE
-
-               IF WS-SAQUE > WS-SALDO
-                   THEN
-                           DISPLAY "SALDO INSUFICIENTE PARA OPERACAO"
-               ELSE
-                   COMPUTE WS-SALDO = WS-SALDO - WS-SAQUE
-               END-IF
-               PERFORM P001-MENU1
-
-               WHEN '3'
-               DISPLAY "=============================================="
-               DISPLAY "               BANCO D'MOURA                  "
-               DISPLAY "=============================================="
-               DISPLAY "O SALDO DISPONIVEL E DE: " WS-SALDO
-               PERFORM P001-MENU1
-
-               WHEN '4'
-               DISPLAY "OBRIGADO POR UTILIZAR NOSSO SISTEMA"
-               CONTINUE
-
-               WHEN OTHER
-                   PERFORM P001-MENU1
-           END-EVALUATE.
-           STOP RUN.
-           END PROGRAM BNCDM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BNCDM.
+000030 AUTHOR. CLESLLEY DE MOURA.
+000040 INSTALLATION. BANCO DMOURA.
+000050 DATE-WRITTEN. 02/10/2023.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* ---------- ----  ------------------------------------
+000110* 2023-10-02 CDM   ORIGINAL PROGRAM - SINGLE IN-MEMORY
+000120*                  BALANCE, NO PERSISTENCE.
+000130* 2026-08-09 CDM   REPLACED WS-SALDO WITH AN INDEXED
+000140*                  ACCOUNT MASTER SO BALANCES SURVIVE
+000150*                  ACROSS RUNS.
+000160* 2026-08-09 CDM   ADDED ACCOUNT LOOK-UP / ON-LINE ACCOUNT
+000170*                  OPENING SO THE PROGRAM SERVES MORE
+000180*                  THAN ONE CUSTOMER.
+000190* 2026-08-09 CDM   EVERY DEPOSITO/SAQUE IS NOW POSTED TO
+000200*                  THE TRANSACTION JOURNAL FOR AUDIT.
+000210* 2026-08-09 CDM   SAQUE MAY NOW USE THE ACCOUNTS
+000220*                  APPROVED CHEQUE ESPECIAL (OVERDRAFT)
+000230*                  LIMIT INSTEAD OF BEING REJECTED.
+000240* 2026-08-09 CDM   DEPOSITO/SAQUE AMOUNTS ARE NOW EDITED
+000250*                  AND RE-PROMPTED BEFORE POSTING.
+000260*-----------------------------------------------------------
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS CM-ACCOUNT-NUMBER
+000340         FILE STATUS IS WS-CUSTMAST-STATUS.
+000350     SELECT TRANSACTION-JOURNAL ASSIGN TO "TRANJRNL"
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-TRANJRNL-STATUS.
+
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CUSTOMER-MASTER
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY CUSTMAST.
+000430 FD  TRANSACTION-JOURNAL
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY TRANJRNL.
+
+000460 WORKING-STORAGE SECTION.
+000470*-----------------------------------------------------------
+000480* FILE STATUS FIELDS
+000490*-----------------------------------------------------------
+000500 01  WS-FILE-STATUSES.
+000510     05  WS-CUSTMAST-STATUS       PIC X(02).
+000520         88  WS-CUSTMAST-OK              VALUE "00".
+000530         88  WS-CUSTMAST-NOT-FOUND       VALUE "23".
+000540         88  WS-CUSTMAST-NOT-OPEN        VALUE "35".
+000550     05  WS-TRANJRNL-STATUS       PIC X(02).
+000560         88  WS-TRANJRNL-OK              VALUE "00".
+000570         88  WS-TRANJRNL-NOT-OPEN        VALUE "35".
+000580*-----------------------------------------------------------
+000590* PROGRAM SWITCHES
+000600*-----------------------------------------------------------
+000610 01  WS-SWITCHES.
+000620     05  WS-SAIR-SW               PIC X(01) VALUE "N".
+000630         88  WS-SAIR-DO-SISTEMA          VALUE "S".
+000640     05  WS-CONTA-SW              PIC X(01) VALUE "N".
+000650         88  WS-CONTA-ENCONTRADA          VALUE "S".
+000660         88  WS-CONTA-NAO-ENCONTRADA      VALUE "N".
+000670     05  WS-VALOR-SW              PIC X(01) VALUE "N".
+000680         88  WS-VALOR-VALIDO              VALUE "S".
+000690         88  WS-VALOR-INVALIDO            VALUE "N".
+000700     05  WS-RESP-SW               PIC X(01) VALUE "N".
+000710         88  WS-RESP-SIM                  VALUE "S" "s".
+000720*-----------------------------------------------------------
+000730* MENU AND TRANSACTION FIELDS
+000740*-----------------------------------------------------------
+000750 77  WS-OPCAO                 PIC X(02).
+000760 77  WS-VALOR-EDITADO         PIC 9(10)V99 VALUE ZERO.
+000770 77  WS-DEPOSITO              PIC 9(10)V99 VALUE ZERO.
+000780 77  WS-SAQUE                 PIC 9(10)V99 VALUE ZERO.
+000790 77  WS-LIMITE-DISPONIVEL     PIC S9(10)V99 VALUE ZERO.
+000800*-----------------------------------------------------------
+000810* FIELDS USED TO OPEN A NEW ACCOUNT ON-LINE
+000820*-----------------------------------------------------------
+000830 77  WS-NOME-ENTRADA          PIC X(30) VALUE SPACES.
+000840 77  WS-CPF-ENTRADA           PIC 9(11) VALUE ZERO.
+000850*-----------------------------------------------------------
+000860* DATE AND TIME FOR THE JOURNAL
+000870*-----------------------------------------------------------
+000880 77  WS-DATA-ATUAL            PIC 9(08) VALUE ZERO.
+000890 77  WS-HORA-ATUAL            PIC 9(06) VALUE ZERO.
+
+000900 PROCEDURE DIVISION.
+000910*-----------------------------------------------------------
+000920* 0000-MAINLINE
+000930* CONTROLS THE OVERALL FLOW OF THE PROGRAM: OPEN FILES,
+000940* IDENTIFY THE CUSTOMER, RUN THE MENU UNTIL THE CUSTOMER
+000950* CHOOSES TO LEAVE, THEN CLOSE THE FILES.
+000960*-----------------------------------------------------------
+000970 0000-MAINLINE.
+000980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000990     PERFORM 2000-IDENTIFICAR-CONTA THRU 2000-EXIT.
+001000     IF WS-CONTA-ENCONTRADA
+001010         PERFORM 3000-MENU THRU 3000-EXIT
+001020             UNTIL WS-SAIR-DO-SISTEMA
+001030     END-IF.
+001040     PERFORM 9000-FINALIZE THRU 9000-EXIT.
+001050     STOP RUN.
+001060*-----------------------------------------------------------
+001070* 1000-INITIALIZE
+001080* OPENS THE ACCOUNT MASTER AND THE TRANSACTION JOURNAL.
+001090* EITHER FILE IS CREATED AUTOMATICALLY THE FIRST TIME
+001100* THE PROGRAM RUNS IN A GIVEN DIRECTORY.
+001110*-----------------------------------------------------------
+001120 1000-INITIALIZE.
+001130     OPEN I-O CUSTOMER-MASTER.
+001140     IF WS-CUSTMAST-NOT-OPEN
+001150         OPEN OUTPUT CUSTOMER-MASTER
+001160         CLOSE CUSTOMER-MASTER
+001170         OPEN I-O CUSTOMER-MASTER
+001180     END-IF.
+001190     OPEN EXTEND TRANSACTION-JOURNAL.
+001200     IF WS-TRANJRNL-NOT-OPEN
+001210         OPEN OUTPUT TRANSACTION-JOURNAL
+001220         CLOSE TRANSACTION-JOURNAL
+001230         OPEN EXTEND TRANSACTION-JOURNAL
+001240     END-IF.
+001250 1000-EXIT.
+001260     EXIT.
+001270*-----------------------------------------------------------
+001280* 2000-IDENTIFICAR-CONTA
+001290* ASKS THE TELLER FOR AN ACCOUNT NUMBER AND READS THE
+001300* CUSTOMER MASTER. IF THE ACCOUNT DOES NOT EXIST YET THE
+001310* TELLER IS OFFERED THE CHANCE TO OPEN IT ON THE SPOT.
+001320*-----------------------------------------------------------
+001330 2000-IDENTIFICAR-CONTA.
+001340     DISPLAY "==============================================".
+001350     DISPLAY "               BANCO DMOURA                  ".
+001360     DISPLAY "==============================================".
+001370     DISPLAY "NUMERO DA CONTA: ".
+001380     ACCEPT CM-ACCOUNT-NUMBER.
+001390     READ CUSTOMER-MASTER
+001400         INVALID KEY
+001410             SET WS-CONTA-NAO-ENCONTRADA TO TRUE
+001420     END-READ.
+001430     IF WS-CUSTMAST-OK
+001440         SET WS-CONTA-ENCONTRADA TO TRUE
+001450         DISPLAY "CLIENTE: " CM-CUSTOMER-NAME
+001460         DISPLAY "SALDO ATUAL: " CM-BALANCE
+001470     ELSE
+001480         DISPLAY "CONTA NAO ENCONTRADA."
+001490         DISPLAY "DESEJA ABRIR UMA NOVA CONTA (S/N)? "
+001500         ACCEPT WS-RESP-SW
+001510         IF WS-RESP-SIM
+001520             PERFORM 2100-ABRIR-CONTA THRU 2100-EXIT
+001530         END-IF
+001540     END-IF.
+001550 2000-EXIT.
+001560     EXIT.
+001570*-----------------------------------------------------------
+001580* 2100-ABRIR-CONTA
+001590* CREATES A NEW CUSTOMER MASTER RECORD FOR THE ACCOUNT
+001600* NUMBER ENTERED IN 2000-IDENTIFICAR-CONTA, WITH A ZERO
+001610* OPENING BALANCE AND NO OVERDRAFT LIMIT UNTIL APPROVED.
+001620*-----------------------------------------------------------
+001630 2100-ABRIR-CONTA.
+001640     DISPLAY "NOME DO CLIENTE: ".
+001650     ACCEPT WS-NOME-ENTRADA.
+001660     DISPLAY "CPF DO CLIENTE: ".
+001670     ACCEPT WS-CPF-ENTRADA.
+001680     MOVE WS-NOME-ENTRADA   TO CM-CUSTOMER-NAME.
+001690     MOVE WS-CPF-ENTRADA    TO CM-CUSTOMER-CPF.
+001700     MOVE ZERO              TO CM-BALANCE.
+001710     MOVE ZERO              TO CM-OVERDRAFT-LIMIT.
+001720     MOVE ZERO              TO CM-DAILY-INTEREST-RATE.
+001730     MOVE ZERO              TO CM-PENALTY-RATE.
+001740     MOVE ZERO              TO CM-LAST-ACTIVITY-DATE.
+001750     MOVE SPACES            TO CM-FILLER.
+001760     WRITE CUSTMAST-RECORD
+001770         INVALID KEY
+001780             DISPLAY "NAO FOI POSSIVEL ABRIR A CONTA."
+001790             SET WS-CONTA-NAO-ENCONTRADA TO TRUE
+001800         NOT INVALID KEY
+001810             DISPLAY "CONTA ABERTA COM SUCESSO."
+001820             SET WS-CONTA-ENCONTRADA TO TRUE
+001830     END-WRITE.
+001840 2100-EXIT.
+001850     EXIT.
+001860*-----------------------------------------------------------
+001870* 3000-MENU
+001880* DISPLAYS THE TRANSACTION MENU FOR THE IDENTIFIED ACCOUNT
+001890* AND DISPATCHES TO THE CHOSEN OPERATION.
+001900*-----------------------------------------------------------
+001910 3000-MENU.
+001920     DISPLAY "==============================================".
+001930     DISPLAY "               BANCO DMOURA                  ".
+001940     DISPLAY "==============================================".
+001950     DISPLAY "CONTA: " CM-ACCOUNT-NUMBER " - " CM-CUSTOMER-NAME.
+001960     DISPLAY " 1 - DEPOSITO".
+001970     DISPLAY " 2 - SAQUE".
+001980     DISPLAY " 3 - CONSULTAR SALDO".
+001990     DISPLAY " 4 - SAIR".
+002000     ACCEPT WS-OPCAO.
+002010     EVALUATE WS-OPCAO
+002020         WHEN "1"
+002030             PERFORM 3100-DEPOSITO THRU 3100-EXIT
+002040         WHEN "2"
+002050             PERFORM 3200-SAQUE THRU 3200-EXIT
+002060         WHEN "3"
+002070             PERFORM 3300-CONSULTAR-SALDO THRU 3300-EXIT
+002080         WHEN "4"
+002090             DISPLAY "OBRIGADO POR UTILIZAR NOSSO SISTEMA"
+002100             SET WS-SAIR-DO-SISTEMA TO TRUE
+002110         WHEN OTHER
+002120             DISPLAY "OPCAO INVALIDA."
+002130     END-EVALUATE.
+002140 3000-EXIT.
+002150     EXIT.
+002160*-----------------------------------------------------------
+002170* 3100-DEPOSITO
+002180* EDITS THE DEPOSIT AMOUNT, POSTS IT TO THE CUSTOMER
+002190* MASTER AND APPENDS THE MOVEMENT TO THE JOURNAL.
+002200*-----------------------------------------------------------
+002210 3100-DEPOSITO.
+002220     MOVE "DIGITE O VALOR DO DEPOSITO: " TO WS-NOME-ENTRADA.
+002230     PERFORM 6000-OBTER-VALOR THRU 6000-EXIT.
+002240     MOVE WS-VALOR-EDITADO TO WS-DEPOSITO.
+002250     COMPUTE CM-BALANCE = CM-BALANCE + WS-DEPOSITO.
+002260     REWRITE CUSTMAST-RECORD
+002270         INVALID KEY
+002280             DISPLAY "ERRO AO ATUALIZAR O CADASTRO. STATUS: "
+002290                 WS-CUSTMAST-STATUS
+002300         NOT INVALID KEY
+002310             MOVE "DP" TO TJ-TRANS-TYPE
+002320             MOVE WS-DEPOSITO TO TJ-TRANS-AMOUNT
+002330             PERFORM 5000-GRAVAR-JORNAL THRU 5000-EXIT
+002340             DISPLAY "DEPOSITO EFETIVADO. NOVO SALDO: "
+002350                 CM-BALANCE
+002360     END-REWRITE.
+002370 3100-EXIT.
+002380     EXIT.
+002390*-----------------------------------------------------------
+002400* 3200-SAQUE
+002410* EDITS THE WITHDRAWAL AMOUNT AND ALLOWS THE BALANCE TO GO
+002420* NEGATIVE UP TO THE ACCOUNTS APPROVED OVERDRAFT LIMIT
+002430* (CM-OVERDRAFT-LIMIT) BEFORE REJECTING THE OPERATION.
+002440*-----------------------------------------------------------
+002450 3200-SAQUE.
+002460     MOVE "DIGITE O VALOR DO SAQUE: " TO WS-NOME-ENTRADA.
+002470     PERFORM 6000-OBTER-VALOR THRU 6000-EXIT.
+002480     MOVE WS-VALOR-EDITADO TO WS-SAQUE.
+002490     COMPUTE WS-LIMITE-DISPONIVEL =
+002500         CM-BALANCE + CM-OVERDRAFT-LIMIT.
+002510     IF WS-SAQUE > WS-LIMITE-DISPONIVEL
+002520         DISPLAY "SALDO INSUFICIENTE PARA OPERACAO"
+002530         DISPLAY "LIMITE DISPONIVEL: " WS-LIMITE-DISPONIVEL
+002540     ELSE
+002550         COMPUTE CM-BALANCE = CM-BALANCE - WS-SAQUE
+002560         REWRITE CUSTMAST-RECORD
+002570             INVALID KEY
+002580                 DISPLAY "ERRO AO ATUALIZAR O CADASTRO. STATUS: "
+002590                     WS-CUSTMAST-STATUS
+002600             NOT INVALID KEY
+002610                 MOVE "SQ" TO TJ-TRANS-TYPE
+002620                 MOVE WS-SAQUE TO TJ-TRANS-AMOUNT
+002630                 PERFORM 5000-GRAVAR-JORNAL THRU 5000-EXIT
+002640                 DISPLAY "SAQUE EFETIVADO. NOVO SALDO: "
+002650                     CM-BALANCE
+002660         END-REWRITE
+002670     END-IF.
+002680 3200-EXIT.
+002690     EXIT.
+002700*-----------------------------------------------------------
+002710* 3300-CONSULTAR-SALDO
+002720* DISPLAYS THE CURRENT BALANCE AND THE APPROVED OVERDRAFT
+002730* LIMIT FOR THE IDENTIFIED ACCOUNT.
+002740*-----------------------------------------------------------
+002750 3300-CONSULTAR-SALDO.
+002760     DISPLAY "==============================================".
+002770     DISPLAY "               BANCO DMOURA                  ".
+002780     DISPLAY "==============================================".
+002790     DISPLAY "O SALDO DISPONIVEL E DE: " CM-BALANCE.
+002800     DISPLAY "LIMITE DE CHEQUE ESPECIAL: " CM-OVERDRAFT-LIMIT.
+002810 3300-EXIT.
+002820     EXIT.
+002830*-----------------------------------------------------------
+002840* 5000-GRAVAR-JORNAL
+002850* APPENDS ONE MOVEMENT TO THE TRANSACTION JOURNAL. THE
+002860* CALLER MUST HAVE ALREADY MOVED TJ-TRANS-TYPE AND
+002870* TJ-TRANS-AMOUNT BEFORE THIS PARAGRAPH IS PERFORMED.
+002880*-----------------------------------------------------------
+002890 5000-GRAVAR-JORNAL.
+002900     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD.
+002910     ACCEPT WS-HORA-ATUAL FROM TIME.
+002920     MOVE WS-DATA-ATUAL        TO TJ-TRANS-DATE.
+002930     MOVE WS-HORA-ATUAL        TO TJ-TRANS-TIME.
+002940     MOVE CM-ACCOUNT-NUMBER    TO TJ-ACCOUNT-NUMBER.
+002950     MOVE CM-BALANCE           TO TJ-RESULTING-BALANCE.
+002960     MOVE SPACES               TO TJ-FILLER.
+002970     WRITE TRANJRNL-RECORD.
+002980 5000-EXIT.
+002990     EXIT.
+003000*-----------------------------------------------------------
+003010* 6000-OBTER-VALOR
+003020* PROMPTS FOR A MONETARY AMOUNT (USING THE MESSAGE LEFT IN
+003030* WS-NOME-ENTRADA BY THE CALLER) AND RE-PROMPTS UNTIL A
+003040* NON-ZERO, NUMERIC AMOUNT IS ENTERED. THE RESULT IS
+003050* RETURNED IN WS-VALOR-EDITADO.
+003060*-----------------------------------------------------------
+003070 6000-OBTER-VALOR.
+003080     SET WS-VALOR-INVALIDO TO TRUE.
+003090     PERFORM 6100-ACEITAR-VALOR THRU 6100-EXIT
+003100         UNTIL WS-VALOR-VALIDO.
+003110 6000-EXIT.
+003120     EXIT.
+003130 6100-ACEITAR-VALOR.
+003140     DISPLAY "=============================================="
+003150     DISPLAY "               BANCO DMOURA                  "
+003160     DISPLAY "==============================================".
+003170     DISPLAY WS-NOME-ENTRADA.
+003180     MOVE ZERO TO WS-VALOR-EDITADO.
+003190     ACCEPT WS-VALOR-EDITADO.
+003200     IF WS-VALOR-EDITADO IS NOT NUMERIC
+003210         OR WS-VALOR-EDITADO = ZERO
+003220         DISPLAY "VALOR INVALIDO. DIGITE UM VALOR MAIOR QUE ZERO."
+003230         SET WS-VALOR-INVALIDO TO TRUE
+003240     ELSE
+003250         SET WS-VALOR-VALIDO TO TRUE
+003260     END-IF.
+003270 6100-EXIT.
+003280     EXIT.
+003290*-----------------------------------------------------------
+003300* 9000-FINALIZE
+003310* CLOSES THE FILES BEFORE ENDING THE RUN.
+003320*-----------------------------------------------------------
+003330 9000-FINALIZE.
+003340     CLOSE CUSTOMER-MASTER.
+003350     CLOSE TRANSACTION-JOURNAL.
+003360 9000-EXIT.
+003370     EXIT.
+003380 END PROGRAM BNCDM.
